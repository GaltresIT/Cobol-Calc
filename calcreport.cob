@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "CALCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+       77  WS-SUMMARY-STATUS       PIC XX VALUE SPACES.
+       77  WS-EOF-FLAG             PIC X VALUE "N".
+           88  END-OF-AUDIT                VALUE "Y".
+
+       77  WS-ADD-COUNT            PIC 9(7) VALUE ZERO.
+       77  WS-ADD-SUM              PIC S9(9)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZERO.
+       77  WS-SUB-COUNT            PIC 9(7) VALUE ZERO.
+       77  WS-SUB-SUM              PIC S9(9)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZERO.
+       77  WS-MUL-COUNT            PIC 9(7) VALUE ZERO.
+       77  WS-MUL-SUM              PIC S9(9)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZERO.
+       77  WS-DIV-COUNT            PIC 9(7) VALUE ZERO.
+       77  WS-DIV-SUM              PIC S9(9)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZERO.
+       77  WS-DIVZERO-COUNT        PIC 9(7) VALUE ZERO.
+       77  WS-OVERFLOW-COUNT       PIC 9(7) VALUE ZERO.
+       77  WS-GRAND-COUNT          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-AUDIT-FILE
+           PERFORM UNTIL END-OF-AUDIT
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-AUDIT-FILE
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** Warning: audit log could not be opened "
+                   "(status " WS-AUDIT-STATUS "); reporting zero "
+                   "totals ***"
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+
+       READ-AUDIT-FILE.
+           IF NOT END-OF-AUDIT
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-AUDIT-STATUS = "00"
+                           ADD 1 TO WS-GRAND-COUNT
+                       ELSE
+                           MOVE "Y" TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-IF.
+
+       ACCUMULATE-TOTALS.
+           EVALUATE AUD-CHOICE
+               WHEN 1
+                   ADD 1 TO WS-ADD-COUNT
+                   ADD AUD-RESULT TO WS-ADD-SUM
+               WHEN 2
+                   ADD 1 TO WS-SUB-COUNT
+                   ADD AUD-RESULT TO WS-SUB-SUM
+               WHEN 3
+                   IF AUD-STATUS = "OVFL"
+                       ADD 1 TO WS-OVERFLOW-COUNT
+                   ELSE
+                       ADD 1 TO WS-MUL-COUNT
+                       ADD AUD-RESULT TO WS-MUL-SUM
+                   END-IF
+               WHEN 4
+                   IF AUD-STATUS = "DIV0"
+                       ADD 1 TO WS-DIVZERO-COUNT
+                   ELSE IF AUD-STATUS = "OVFL"
+                       ADD 1 TO WS-OVERFLOW-COUNT
+                   ELSE
+                       ADD 1 TO WS-DIV-COUNT
+                       ADD AUD-RESULT TO WS-DIV-SUM
+                   END-IF
+               WHEN 5
+                   IF AUD-STATUS = "DIV0"
+                       ADD 1 TO WS-DIVZERO-COUNT
+                   ELSE IF AUD-STATUS = "OVFL"
+                       ADD 1 TO WS-OVERFLOW-COUNT
+                   END-IF
+               WHEN 6
+                   IF AUD-STATUS = "OVFL"
+                       ADD 1 TO WS-OVERFLOW-COUNT
+                   END-IF
+               WHEN 7
+                   IF AUD-STATUS = "DIV0"
+                       ADD 1 TO WS-DIVZERO-COUNT
+                   ELSE IF AUD-STATUS = "OVFL"
+                       ADD 1 TO WS-OVERFLOW-COUNT
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-SUMMARY.
+           MOVE "Calculator daily close-out report" TO SUMMARY-LINE
+           PERFORM EMIT-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Adds:      count=" WS-ADD-COUNT
+               "  sum=" WS-ADD-SUM
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Subtracts: count=" WS-SUB-COUNT
+               "  sum=" WS-SUB-SUM
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Multiplies:count=" WS-MUL-COUNT
+               "  sum=" WS-MUL-SUM
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Divides:   count=" WS-DIV-COUNT
+               "  sum=" WS-DIV-SUM
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Divide-by-zero attempts: " WS-DIVZERO-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Overflow/SIZE ERROR transactions: "
+               WS-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Total transactions processed: " WS-GRAND-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           PERFORM EMIT-LINE.
+
+       EMIT-LINE.
+           WRITE SUMMARY-LINE
+           DISPLAY SUMMARY-LINE.
+
+       CLOSE-FILES.
+           CLOSE AUDIT-FILE
+           CLOSE SUMMARY-FILE.
