@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-NUM1             PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  TR-NUM2             PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  TR-CHOICE           PIC 9.
+           05  TR-CURRENCY-CODE    PIC X(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TRANS-STATUS         PIC XX VALUE SPACES.
+       77  WS-REPORT-STATUS        PIC XX VALUE SPACES.
+       77  WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+       77  WS-CALC-STATUS          PIC X(4) VALUE "OK".
+       77  WS-EOF-FLAG             PIC X VALUE "N".
+           88  END-OF-TRANS                VALUE "Y".
+       COPY CALCREC.
+       77  WS-QUOTIENT             PIC S9(9)
+                                    SIGN IS TRAILING SEPARATE.
+       77  WS-RESULT-DISPLAY       PIC $$$,$$$,$$9.99-.
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN          PIC S9(4) COMP.
+           05  LS-PARM-TEXT         PIC X(6).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           IF WS-TRANS-STATUS = "00" AND WS-REPORT-STATUS = "00"
+               PERFORM READ-TRANS-FILE
+               PERFORM UNTIL END-OF-TRANS
+                   IF NUM1 IS NUMERIC AND NUM2 IS NUMERIC
+                       PERFORM PROCESS-TRANSACTION
+                   ELSE
+                       PERFORM REJECT-TRANSACTION
+                   END-IF
+                   PERFORM READ-TRANS-FILE
+               END-PERFORM
+           END-IF
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "*** Warning: CALCRPT could not be opened "
+                   "(status " WS-REPORT-STATUS "); banner and "
+                   "warning lines will not be written ***"
+           ELSE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   MOVE "*** Warning: audit log could not be opened ***"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               MOVE "Batch run of the COBOL Calculator" TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               IF LS-PARM-LEN > 0
+                   STRING "Run ID: " LS-PARM-TEXT(1:LS-PARM-LEN)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING "Run ID: (none)"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+               IF WS-TRANS-STATUS NOT = "00"
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "*** TRANSIN could not be opened (status "
+                       WS-TRANS-STATUS "); no transactions processed "
+                       "***" DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF.
+
+       READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   IF WS-TRANS-STATUS NOT = "00"
+                       MOVE "Y" TO WS-EOF-FLAG
+                   ELSE
+                       MOVE TR-NUM1 TO NUM1
+                       MOVE TR-NUM2 TO NUM2
+                       MOVE TR-CHOICE TO CHOICE
+                       IF TR-CURRENCY-CODE = SPACES
+                           MOVE "USD" TO CURRENCY-CODE
+                       ELSE
+                           MOVE TR-CURRENCY-CODE TO CURRENCY-CODE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       REJECT-TRANSACTION.
+           MOVE "INV " TO WS-CALC-STATUS
+           MOVE "Transaction rejected: NUM1/NUM2 not numeric."
+               TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       PROCESS-TRANSACTION.
+           EVALUATE CHOICE
+               WHEN 1
+                   MOVE "OK" TO WS-CALC-STATUS
+                   ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
+                   MOVE RESULT TO WS-RESULT-DISPLAY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "The result of adding " NUM1
+                       " and " NUM2 " is " WS-RESULT-DISPLAY
+                       " " CURRENCY-CODE
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN 2
+                   MOVE "OK" TO WS-CALC-STATUS
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT ROUNDED
+                   MOVE RESULT TO WS-RESULT-DISPLAY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "The result of subtracting " NUM2
+                       " from " NUM1 " is " WS-RESULT-DISPLAY
+                       " " CURRENCY-CODE
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN 3
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE "OVFL" TO WS-CALC-STATUS
+                           MOVE "*** Overflow: multiply result "
+                               TO REPORT-LINE
+                       NOT ON SIZE ERROR
+                           MOVE "OK" TO WS-CALC-STATUS
+                           MOVE RESULT TO WS-RESULT-DISPLAY
+                           MOVE SPACES TO REPORT-LINE
+                           STRING "The result of multiplying " NUM1
+                               " and " NUM2 " is " WS-RESULT-DISPLAY
+                               " " CURRENCY-CODE
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                   END-MULTIPLY
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN 4
+                   IF NUM2 = 0
+                       MOVE "DIV0" TO WS-CALC-STATUS
+                       MOVE ZEROS TO RESULT
+                       MOVE "Division by zero is not allowed."
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               MOVE "OVFL" TO WS-CALC-STATUS
+                               MOVE "*** Overflow: divide result "
+                                   TO REPORT-LINE
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-CALC-STATUS
+                               MOVE RESULT TO WS-RESULT-DISPLAY
+                               MOVE SPACES TO REPORT-LINE
+                               STRING "The result of dividing " NUM1
+                                   " by " NUM2 " is "
+                                   WS-RESULT-DISPLAY " " CURRENCY-CODE
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                       END-DIVIDE
+                       WRITE REPORT-LINE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN 5
+                   IF NUM2 = 0
+                       MOVE "DIV0" TO WS-CALC-STATUS
+                       MOVE ZEROS TO RESULT
+                       MOVE "Division by zero is not allowed."
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT
+                           REMAINDER RESULT
+                           ON SIZE ERROR
+                               MOVE "OVFL" TO WS-CALC-STATUS
+                               MOVE "*** Overflow: modulus result "
+                                   TO REPORT-LINE
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-CALC-STATUS
+                               MOVE SPACES TO REPORT-LINE
+                               STRING "The remainder of " NUM1
+                                   " divided by " NUM2 " is " RESULT
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                       END-DIVIDE
+                       WRITE REPORT-LINE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN 6
+                   COMPUTE RESULT ROUNDED = NUM1 * NUM2 / 100
+                       ON SIZE ERROR
+                           MOVE "OVFL" TO WS-CALC-STATUS
+                           MOVE "*** Overflow: percentage result "
+                               TO REPORT-LINE
+                       NOT ON SIZE ERROR
+                           MOVE "OK" TO WS-CALC-STATUS
+                           MOVE RESULT TO WS-RESULT-DISPLAY
+                           MOVE SPACES TO REPORT-LINE
+                           STRING NUM2 "% of " NUM1 " is "
+                               WS-RESULT-DISPLAY " " CURRENCY-CODE
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                   END-COMPUTE
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN 7
+                   IF NUM1 = 0 AND NUM2 < 0
+                       MOVE "DIV0" TO WS-CALC-STATUS
+                       MOVE ZEROS TO RESULT
+                       MOVE "Zero raised to a negative power is not"
+                           & " allowed." TO REPORT-LINE
+                   ELSE
+                       COMPUTE RESULT ROUNDED = NUM1 ** NUM2
+                           ON SIZE ERROR
+                               MOVE "OVFL" TO WS-CALC-STATUS
+                               MOVE "*** Overflow: power result "
+                                   TO REPORT-LINE
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-CALC-STATUS
+                               MOVE RESULT TO WS-RESULT-DISPLAY
+                               MOVE SPACES TO REPORT-LINE
+                               STRING NUM1 " raised to the power of "
+                                   NUM2 " is " WS-RESULT-DISPLAY
+                                   " " CURRENCY-CODE
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                       END-COMPUTE
+                   END-IF
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   MOVE "Invalid choice! Please enter a number"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-EVALUATE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE NUM1 TO AUD-NUM1
+           MOVE NUM2 TO AUD-NUM2
+           MOVE CHOICE TO AUD-CHOICE
+           MOVE RESULT TO AUD-RESULT
+           MOVE WS-CALC-STATUS TO AUD-STATUS
+           MOVE CURRENCY-CODE TO AUD-CURRENCY-CODE
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE "*** Warning: audit record not written ***"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE.
