@@ -0,0 +1,54 @@
+//CALCJOB  JOB (ACCT01),'DAILY CALC RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Unattended batch run of the COBOL Calculator.
+//*
+//* STEP010 runs CalcBatch against a deck of NUM1/NUM2/CHOICE
+//* transaction cards supplied in-stream on TRANSIN (the SYSIN-style
+//* data cards that replace sitting at the terminal answering
+//* ACCEPT NUM1/ACCEPT NUM2/ACCEPT CHOICE). PARM identifies the run
+//* for the operator log - CalcBatch receives it via its LINKAGE
+//* SECTION (PROCEDURE DIVISION USING LS-PARM, where LS-PARM is the
+//* standard 2-byte binary length plus text layout the OS fills in for
+//* EXEC PGM=...,PARM='...') and writes it to the top of CALCRPT.
+//* Each card is a fixed-format transaction:
+//*   cols  1-10  NUM1           PIC S9(7)V99 SIGN TRAILING SEPARATE
+//*   cols 11-20  NUM2           PIC S9(7)V99 SIGN TRAILING SEPARATE
+//*   col     21  CHOICE         PIC 9 (1=Add 2=Sub 3=Mul 4=Div 5=Mod
+//*                                      6=Pct 7=Pow)
+//*   cols 22-24  CURRENCY-CODE  PIC X(3), defaults to USD if blank
+//* A transaction that fails numeric validation or divides by zero
+//* is rejected/flagged by the program itself and does not stop the
+//* step; CalcBatch always returns RC 0 unless it cannot open its
+//* files, so a handful of bad transactions cannot abend this job.
+//*
+//* STEP020 runs CalcReport to produce the daily close-out control
+//* totals. COND=EVEN forces it to run even if STEP010 ended with a
+//* non-zero condition code (short of a JCL-level failure), so the
+//* close-out summary is never skipped because of rejected input.
+//* Load module names are the 8-char MVS member names the compile
+//* job binds calcbatch.cob/calcreport.cob into: CALCBTCH/CALCRPT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CALCBTCH,PARM='DAILY'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD *
+000010000+000002500+1USD
+000005000-000001000+2USD
+000001500+000000300+3USD
+000010000+000000000+4USD
+000010000+000000300+5USD
+000010000+000002500+6USD
+000000020+000000030+7USD
+/*
+//CALCRPT  DD SYSOUT=*
+//CALCAUD  DD DSN=PROD.CALC.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALCRPT,COND=EVEN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCAUD  DD DSN=PROD.CALC.AUDITLOG,DISP=SHR
+//CALCSUM  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
