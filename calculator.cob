@@ -1,48 +1,258 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       77 NUM1         PIC 9(5) VALUE ZEROS.
-       77 NUM2         PIC 9(5) VALUE ZEROS.
-       77 RESULT       PIC 9(10) VALUE ZEROS.
-       77 CHOICE       PIC 9 VALUE ZEROS.
+       77  WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+       77  WS-CALC-STATUS          PIC X(4) VALUE "OK".
+       COPY CALCREC.
+       77  WS-CHAIN-FLAG           PIC X VALUE "Y".
+           88  WS-KEEP-CHAINING            VALUE "Y".
+       77  WS-CHAIN-ANSWER         PIC X VALUE SPACE.
+       77  WS-QUOTIENT             PIC S9(9)
+                                    SIGN IS TRAILING SEPARATE.
+       77  WS-RESULT-DISPLAY       PIC $$$,$$$,$$9.99-.
+       77  WS-NUM-INPUT            PIC X(12).
+       77  WS-NUMVAL-POS           PIC 9(2).
+       77  WS-INPUT-OK             PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-       DISPLAY "Welcome to the COBOL Calculator by Jonathan Taylor!".
-       DISPLAY "Enter the first number: ".
-       ACCEPT NUM1.
-       DISPLAY "Enter the second number: ".
-       ACCEPT NUM2.
-       DISPLAY "Choose an operation:".
-       DISPLAY "1. Add".
-       DISPLAY "2. Subtract".
-       DISPLAY "3. Multiply".
-       DISPLAY "4. Divide".
-       DISPLAY "Enter your choice (1-4): ".
-       ACCEPT CHOICE.
-
-       PERFORM VARYING CHOICE FROM 1 BY 1 UNTIL CHOICE > 4
+       MAIN-LOGIC.
+           DISPLAY "Welcome to the COBOL Calculator by Jonathan Taylor!"
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM GET-FIRST-NUMBER
+
+           PERFORM UNTIL NOT WS-KEEP-CHAINING
+               PERFORM GET-SECOND-NUMBER-AND-CHOICE
+               PERFORM PROCESS-CHOICE
+               PERFORM ASK-CONTINUE-CHAIN
+           END-PERFORM
+
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** Warning: audit log could not be opened "
+                   "(status " WS-AUDIT-STATUS ") ***"
+           END-IF.
+
+       GET-FIRST-NUMBER.
+           MOVE "N" TO WS-INPUT-OK
+           PERFORM UNTIL WS-INPUT-OK = "Y"
+               DISPLAY "Enter the first number: "
+               ACCEPT WS-NUM-INPUT
+               COMPUTE WS-NUMVAL-POS =
+                   FUNCTION TEST-NUMVAL(WS-NUM-INPUT)
+               IF WS-NUMVAL-POS NOT = 0
+                   DISPLAY "Invalid entry - NUM1 must be numeric. "
+                       "Please re-enter."
+               ELSE
+                   COMPUTE NUM1 = FUNCTION NUMVAL(WS-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Invalid entry - NUM1 is out of "
+                               "range. Please re-enter."
+                       NOT ON SIZE ERROR
+                           MOVE "Y" TO WS-INPUT-OK
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+       GET-SECOND-NUMBER-AND-CHOICE.
+           MOVE "N" TO WS-INPUT-OK
+           PERFORM UNTIL WS-INPUT-OK = "Y"
+               DISPLAY "Enter the second number: "
+               ACCEPT WS-NUM-INPUT
+               COMPUTE WS-NUMVAL-POS =
+                   FUNCTION TEST-NUMVAL(WS-NUM-INPUT)
+               IF WS-NUMVAL-POS NOT = 0
+                   DISPLAY "Invalid entry - NUM2 must be numeric. "
+                       "Please re-enter."
+               ELSE
+                   COMPUTE NUM2 = FUNCTION NUMVAL(WS-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Invalid entry - NUM2 is out of "
+                               "range. Please re-enter."
+                       NOT ON SIZE ERROR
+                           MOVE "Y" TO WS-INPUT-OK
+                   END-COMPUTE
+               END-IF
+           END-PERFORM
+           DISPLAY "Choose an operation:"
+           DISPLAY "1. Add"
+           DISPLAY "2. Subtract"
+           DISPLAY "3. Multiply"
+           DISPLAY "4. Divide"
+           DISPLAY "5. Modulus"
+           DISPLAY "6. Percentage (NUM2% of NUM1)"
+           DISPLAY "7. Power (NUM1 raised to NUM2)"
+           DISPLAY "Enter your choice (1-7): "
+           ACCEPT CHOICE.
+
+       ASK-CONTINUE-CHAIN.
+           IF WS-CALC-STATUS NOT = "OK"
+               DISPLAY "Last calculation did not complete successfully "
+                   "- nothing to chain."
+               MOVE "N" TO WS-CHAIN-FLAG
+           ELSE
+               DISPLAY "Use this result as the next first number? "
+                   "(Y/N): "
+               ACCEPT WS-CHAIN-ANSWER
+               IF WS-CHAIN-ANSWER = "Y" OR WS-CHAIN-ANSWER = "y"
+                   MOVE RESULT TO NUM1
+                   MOVE "Y" TO WS-CHAIN-FLAG
+               ELSE
+                   MOVE "N" TO WS-CHAIN-FLAG
+               END-IF
+           END-IF.
+
+       PROCESS-CHOICE.
            EVALUATE CHOICE
-               WHEN 1
-                   ADD NUM1 TO NUM2 GIVING RESULT
-                   DISPLAY "The result of adding " NUM1 " and " NUM2 " is " RESULT
-               WHEN 2
-                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-                   DISPLAY "The result of subtracting " NUM2 " from " NUM1 " is " RESULT
-               WHEN 3
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "The result of multiplying " NUM1 " and " NUM2 " is " RESULT
-               WHEN 4
-                   IF NUM2 = 0
-                       DISPLAY "Division by zero is not allowed."
-                   ELSE
-                       DIVIDE NUM1 BY NUM2 GIVING RESULT
-                       DISPLAY "The result of dividing " NUM1 " by " NUM2 " is " RESULT
-                   END-IF
-               WHEN OTHER
-                   DISPLAY "Invalid choice! Please enter a number between 1 and 4."
-           END-EVALUATE
-       END-PERFORM.
-
-       STOP RUN.
+                   WHEN 1
+                       MOVE "OK" TO WS-CALC-STATUS
+                       ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
+                       MOVE RESULT TO WS-RESULT-DISPLAY
+                       DISPLAY "The result of adding " NUM1
+                           " and " NUM2 " is " WS-RESULT-DISPLAY
+                           " " CURRENCY-CODE
+                       PERFORM WRITE-AUDIT-RECORD
+                   WHEN 2
+                       MOVE "OK" TO WS-CALC-STATUS
+                       SUBTRACT NUM2 FROM NUM1 GIVING RESULT ROUNDED
+                       MOVE RESULT TO WS-RESULT-DISPLAY
+                       DISPLAY "The result of subtracting " NUM2
+                           " from " NUM1 " is " WS-RESULT-DISPLAY
+                           " " CURRENCY-CODE
+                       PERFORM WRITE-AUDIT-RECORD
+                   WHEN 3
+                       MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               MOVE "OVFL" TO WS-CALC-STATUS
+                               MOVE ZEROS TO RESULT
+                               DISPLAY "*** Overflow: multiply "
+                                   "result exceeds field size ***"
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-CALC-STATUS
+                               MOVE RESULT TO WS-RESULT-DISPLAY
+                               DISPLAY "The result of multiplying "
+                                   NUM1 " and " NUM2 " is "
+                                   WS-RESULT-DISPLAY " " CURRENCY-CODE
+                       END-MULTIPLY
+                       PERFORM WRITE-AUDIT-RECORD
+                   WHEN 4
+                       IF NUM2 = 0
+                           MOVE "DIV0" TO WS-CALC-STATUS
+                           MOVE ZEROS TO RESULT
+                           DISPLAY "Division by zero is not allowed."
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                               ON SIZE ERROR
+                                   MOVE "OVFL" TO WS-CALC-STATUS
+                                   MOVE ZEROS TO RESULT
+                                   DISPLAY "*** Overflow: divide "
+                                       "result exceeds field size ***"
+                               NOT ON SIZE ERROR
+                                   MOVE "OK" TO WS-CALC-STATUS
+                                   MOVE RESULT TO WS-RESULT-DISPLAY
+                                   DISPLAY "The result of dividing "
+                                       NUM1 " by " NUM2 " is "
+                                       WS-RESULT-DISPLAY
+                                       " " CURRENCY-CODE
+                           END-DIVIDE
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                   WHEN 5
+                       IF NUM2 = 0
+                           MOVE "DIV0" TO WS-CALC-STATUS
+                           MOVE ZEROS TO RESULT
+                           DISPLAY "Division by zero is not allowed."
+                           PERFORM WRITE-AUDIT-RECORD
+                       ELSE
+                           DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT
+                               REMAINDER RESULT
+                               ON SIZE ERROR
+                                   MOVE "OVFL" TO WS-CALC-STATUS
+                                   MOVE ZEROS TO RESULT
+                                   DISPLAY "*** Overflow: modulus "
+                                       "result exceeds field size ***"
+                               NOT ON SIZE ERROR
+                                   MOVE "OK" TO WS-CALC-STATUS
+                                   DISPLAY "The remainder of " NUM1
+                                       " divided by " NUM2 " is "
+                                       RESULT
+                           END-DIVIDE
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                   WHEN 6
+                       COMPUTE RESULT ROUNDED = NUM1 * NUM2 / 100
+                           ON SIZE ERROR
+                               MOVE "OVFL" TO WS-CALC-STATUS
+                               MOVE ZEROS TO RESULT
+                               DISPLAY "*** Overflow: percentage "
+                                   "result exceeds field size ***"
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-CALC-STATUS
+                               MOVE RESULT TO WS-RESULT-DISPLAY
+                               DISPLAY NUM2 "% of " NUM1 " is "
+                                   WS-RESULT-DISPLAY " " CURRENCY-CODE
+                       END-COMPUTE
+                       PERFORM WRITE-AUDIT-RECORD
+                   WHEN 7
+                       IF NUM1 = 0 AND NUM2 < 0
+                           MOVE "DIV0" TO WS-CALC-STATUS
+                           MOVE ZEROS TO RESULT
+                           DISPLAY "Zero raised to a negative power "
+                               "is not allowed."
+                       ELSE
+                           COMPUTE RESULT ROUNDED = NUM1 ** NUM2
+                               ON SIZE ERROR
+                                   MOVE "OVFL" TO WS-CALC-STATUS
+                                   MOVE ZEROS TO RESULT
+                                   DISPLAY "*** Overflow: power "
+                                       "result exceeds field size ***"
+                               NOT ON SIZE ERROR
+                                   MOVE "OK" TO WS-CALC-STATUS
+                                   MOVE RESULT TO WS-RESULT-DISPLAY
+                                   DISPLAY NUM1
+                                       " raised to the power of "
+                                       NUM2 " is " WS-RESULT-DISPLAY
+                                       " " CURRENCY-CODE
+                           END-COMPUTE
+                       END-IF
+                       PERFORM WRITE-AUDIT-RECORD
+                   WHEN OTHER
+                       MOVE "INV " TO WS-CALC-STATUS
+                       DISPLAY "Invalid choice! Please enter a number "
+                           "between 1 and 7."
+               END-EVALUATE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE NUM1 TO AUD-NUM1
+           MOVE NUM2 TO AUD-NUM2
+           MOVE CHOICE TO AUD-CHOICE
+           MOVE RESULT TO AUD-RESULT
+           MOVE WS-CALC-STATUS TO AUD-STATUS
+           MOVE CURRENCY-CODE TO AUD-CURRENCY-CODE
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** Warning: audit record not written "
+                   "(status " WS-AUDIT-STATUS ") ***"
+           END-IF.
