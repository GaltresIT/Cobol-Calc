@@ -0,0 +1,17 @@
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP       PIC X(21).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-NUM1            PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-NUM2            PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-CHOICE          PIC 9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-RESULT          PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-STATUS          PIC X(4).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AUD-CURRENCY-CODE   PIC X(3).
