@@ -0,0 +1,12 @@
+       01  CALC-RECORD.
+           05  NUM1                PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZEROS.
+           05  NUM2                PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZEROS.
+           05  RESULT              PIC S9(7)V99
+                                    SIGN IS TRAILING SEPARATE
+                                    VALUE ZEROS.
+           05  CHOICE              PIC 9 VALUE ZERO.
+           05  CURRENCY-CODE       PIC X(3) VALUE "USD".
